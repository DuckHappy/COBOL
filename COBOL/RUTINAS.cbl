@@ -6,26 +6,228 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RUTINA-PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISPATCH-CTL-FILE ASSIGN TO "RUTNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT JOB-LOG-FILE ASSIGN TO "RUTNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  DISPATCH-CTL-FILE.
+       01  DISPATCH-CTL-RECORD.
+           02 CTL-ROUTINE-NUM PIC 9(1).
+
+       FD  JOB-LOG-FILE.
+       01  JOB-LOG-RECORD.
+           02 LOG-RUN-DATE      PIC 9(8).
+           02 LOG-PROGRAM-ID    PIC X(8).
+           02 LOG-ROUTINE-NUM   PIC 9(1).
+           02 LOG-START-TIME    PIC 9(8).
+           02 LOG-END-TIME      PIC 9(8).
+           02 LOG-ELAPSED-HTHS  PIC 9(7).
+
        WORKING-STORAGE SECTION.
+       01  WS-CTL-STATUS PIC XX.
+       01  WS-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+
+       01  WS-SEQ-COUNT PIC 9(2) VALUE ZERO.
+       01  WS-SUB PIC 9(2).
+       01  WS-SEQUENCE-TABLE.
+           02 WS-ROUTINE-NUM OCCURS 20 TIMES PIC 9(1).
+
+       01  WS-DEFAULT-SEQUENCE VALUE "1324".
+           02 WS-DEFAULT-NUM OCCURS 4 TIMES PIC 9(1).
+
+       01  WS-START-TIME PIC 9(8).
+       01  WS-START-TIME-R REDEFINES WS-START-TIME.
+           02 WS-START-HH  PIC 9(2).
+           02 WS-START-MIN PIC 9(2).
+           02 WS-START-SEC PIC 9(2).
+           02 WS-START-HTH PIC 9(2).
+       01  WS-END-TIME PIC 9(8).
+       01  WS-END-TIME-R REDEFINES WS-END-TIME.
+           02 WS-END-HH  PIC 9(2).
+           02 WS-END-MIN PIC 9(2).
+           02 WS-END-SEC PIC 9(2).
+           02 WS-END-HTH PIC 9(2).
+       01  WS-START-TOTAL-HTHS PIC 9(7).
+       01  WS-END-TOTAL-HTHS PIC 9(7).
+       01  WS-ELAPSED-HTHS PIC 9(7).
+
+       01  WS-LOG-STATUS PIC XX.
+       01  WS-LOG-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-LOG-EOF VALUE 'Y'.
+       01  WS-LOG-COUNT PIC 9(4) VALUE ZERO.
+       01  WS-LOG-TABLE.
+           02 WS-LOG-ENTRY OCCURS 2000 TIMES INDEXED BY WS-LOG-IDX.
+               03 WS-TBL-LOG-DATE       PIC 9(8).
+               03 WS-TBL-LOG-PROGRAM-ID PIC X(8).
+               03 WS-TBL-LOG-ROUTINE    PIC 9(1).
+       01  WS-DUP-FOUND-FLAG PIC X VALUE 'N'.
+           88 WS-DUP-FOUND VALUE 'Y' FALSE 'N'.
+       01  WS-CURR-PROGRAM-ID PIC X(8).
+
+       COPY RUNSTAMP.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           RUTINA1.
-               DISPLAY "ESTAS EN LA RUTINA 1".
-               PERFORM RUTINA3.
+           PERFORM LOAD-DISPATCH-CONFIG.
+           PERFORM LOAD-JOB-LOG-TABLE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-SEQ-COUNT
+               MOVE SPACES TO WS-CURR-PROGRAM-ID
+               STRING "RUTINA" WS-ROUTINE-NUM(WS-SUB)
+                   DELIMITED BY SIZE INTO WS-CURR-PROGRAM-ID
+               PERFORM CHECK-ALREADY-RUN-TODAY
+               IF WS-DUP-FOUND
+                   DISPLAY WS-CURR-PROGRAM-ID
+                       " YA SE EJECUTO HOY - OMITIDA"
+               ELSE
+                   PERFORM LOG-STEP-START
+                   EVALUATE WS-ROUTINE-NUM(WS-SUB)
+                       WHEN 1 PERFORM RUTINA1
+                       WHEN 2 PERFORM RUTINA2
+                       WHEN 3 PERFORM RUTINA3
+                       WHEN 4 PERFORM RUTINA4
+                       WHEN OTHER
+                           DISPLAY "RUTINA DESCONOCIDA - IGNORADA"
+                   END-EVALUATE
+                   PERFORM LOG-STEP-END
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "FINALIZARA EL PROGRAMA".
+           STOP RUN.
+
+       RUTINA1.
+           DISPLAY "ESTAS EN LA RUTINA 1".
+
+       RUTINA2.
+           DISPLAY "ESTAS EN LA RUTINA 2".
+
+       RUTINA3.
+           DISPLAY "ESTAS EN LA RUTINA 3".
+
+       RUTINA4.
+           DISPLAY "ESTAS EN LA RUTINA 4".
+
+       LOAD-DISPATCH-CONFIG.
+           OPEN INPUT DISPATCH-CTL-FILE.
+           IF WS-CTL-STATUS = "00"
+               PERFORM UNTIL WS-EOF
+                   READ DISPATCH-CTL-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF WS-SEQ-COUNT >= 20
+                               DISPLAY "RUTNCTL.DAT HAS MORE THAN 20 "
+                                   "ENTRIES - EXTRA LINES IGNORED"
+                           ELSE
+                               ADD 1 TO WS-SEQ-COUNT
+                               MOVE CTL-ROUTINE-NUM TO
+                                   WS-ROUTINE-NUM(WS-SEQ-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DISPATCH-CTL-FILE
+           END-IF.
+
+           IF WS-SEQ-COUNT = ZERO
+               MOVE 4 TO WS-SEQ-COUNT
+               PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 4
+                   MOVE WS-DEFAULT-NUM(WS-SUB)
+                       TO WS-ROUTINE-NUM(WS-SUB)
+               END-PERFORM
+           END-IF.
+
+       LOG-STEP-START.
+           ACCEPT WS-START-TIME FROM TIME.
 
-           RUTINA2.
-               DISPLAY "ESTAS EN LA RUTINA 2".
-               PERFORM RUTINA4.
+       LOG-STEP-END.
+           ACCEPT WS-END-TIME FROM TIME.
+           COMPUTE WS-START-TOTAL-HTHS =
+               (WS-START-HH * 360000) + (WS-START-MIN * 6000)
+               + (WS-START-SEC * 100) + WS-START-HTH.
+           COMPUTE WS-END-TOTAL-HTHS =
+               (WS-END-HH * 360000) + (WS-END-MIN * 6000)
+               + (WS-END-SEC * 100) + WS-END-HTH.
+           IF WS-END-TOTAL-HTHS < WS-START-TOTAL-HTHS
+               COMPUTE WS-ELAPSED-HTHS =
+                   WS-END-TOTAL-HTHS - WS-START-TOTAL-HTHS + 8640000
+           ELSE
+               COMPUTE WS-ELAPSED-HTHS =
+                   WS-END-TOTAL-HTHS - WS-START-TOTAL-HTHS
+           END-IF.
+           MOVE WS-RUN-DATE TO LOG-RUN-DATE.
+           MOVE WS-CURR-PROGRAM-ID TO LOG-PROGRAM-ID.
+           MOVE WS-ROUTINE-NUM(WS-SUB) TO LOG-ROUTINE-NUM.
+           MOVE WS-START-TIME TO LOG-START-TIME.
+           MOVE WS-END-TIME TO LOG-END-TIME.
+           MOVE WS-ELAPSED-HTHS TO LOG-ELAPSED-HTHS.
+           OPEN EXTEND JOB-LOG-FILE.
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT JOB-LOG-FILE
+           END-IF.
+           WRITE JOB-LOG-RECORD.
+           CLOSE JOB-LOG-FILE.
+           IF WS-LOG-COUNT >= 2000
+               DISPLAY "WS-LOG-TABLE FULL AT 2000 ENTRIES - "
+                   "IN-MEMORY DUP CHECK MAY MISS OLDER RUNS"
+           ELSE
+               ADD 1 TO WS-LOG-COUNT
+               MOVE LOG-RUN-DATE TO WS-TBL-LOG-DATE(WS-LOG-COUNT)
+               MOVE LOG-PROGRAM-ID TO
+                   WS-TBL-LOG-PROGRAM-ID(WS-LOG-COUNT)
+               MOVE LOG-ROUTINE-NUM TO WS-TBL-LOG-ROUTINE(WS-LOG-COUNT)
+           END-IF.
 
-           RUTINA3.
-               DISPLAY "ESTAS EN LA RUTINA 3".
-               PERFORM RUTINA2.
+       CHECK-ALREADY-RUN-TODAY.
+           SET WS-DUP-FOUND TO FALSE.
+           IF WS-LOG-COUNT > ZERO
+               SET WS-LOG-IDX TO 1
+               SEARCH WS-LOG-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-TBL-LOG-DATE(WS-LOG-IDX) = WS-RUN-DATE
+                       AND WS-TBL-LOG-PROGRAM-ID(WS-LOG-IDX) =
+                           WS-CURR-PROGRAM-ID
+                           SET WS-DUP-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
 
-           RUTINA4.
-               DISPLAY "ESTAS EN LA RUTINA 4".
-               DISPLAY "FINALIZARA EL PROGRAMA".
+       LOAD-JOB-LOG-TABLE.
+           OPEN INPUT JOB-LOG-FILE.
+           IF WS-LOG-STATUS = "00"
+               PERFORM UNTIL WS-LOG-EOF
+                   READ JOB-LOG-FILE
+                       AT END
+                           SET WS-LOG-EOF TO TRUE
+                       NOT AT END
+                           IF WS-LOG-COUNT >= 2000
+                               DISPLAY "RUTNLOG.DAT HAS MORE THAN 2000 "
+                                   "ENTRIES - OLDEST ENTRIES DROPPED "
+                                   "FROM IN-MEMORY DUP CHECK"
+                           ELSE
+                               ADD 1 TO WS-LOG-COUNT
+                               MOVE LOG-RUN-DATE TO
+                                   WS-TBL-LOG-DATE(WS-LOG-COUNT)
+                               MOVE LOG-PROGRAM-ID TO
+                                   WS-TBL-LOG-PROGRAM-ID(WS-LOG-COUNT)
+                               MOVE LOG-ROUTINE-NUM TO
+                                   WS-TBL-LOG-ROUTINE(WS-LOG-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JOB-LOG-FILE
+           END-IF.
 
-            STOP RUN.
        END PROGRAM RUTINA-PROGRAM.
