@@ -6,8 +6,21 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODE-FILE ASSIGN TO "CODIGOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CODE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CODE-FILE.
+       01  CODE-RECORD.
+           02 CR-CODE PIC 9(3).
+           02 CR-DESCRIPTION PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  VARIABLE-COMPUESTA.
            02 NUM1 PIC 9.
@@ -15,22 +28,62 @@
            02 NUM3 PIC 9.
 
        01  RES PIC X(10).
+       01  WS-CODE PIC 9(3).
+       01  WS-CODE-STATUS PIC XX.
+
+       COPY NUMVALID.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "INGRESE NUMERO A : ".
-           ACCEPT NUM1.
+           SET WS-NUM-VALID TO FALSE.
+           PERFORM UNTIL WS-NUM-VALID
+               DISPLAY "INGRESE NUMERO A : "
+               ACCEPT NUM1
+               IF NUM1 IS NUMERIC
+                   SET WS-NUM-VALID TO TRUE
+               ELSE
+                   DISPLAY "ENTRADA INVALIDA - DEBE SER NUMERICO"
+               END-IF
+           END-PERFORM.
+
+           SET WS-NUM-VALID TO FALSE.
+           PERFORM UNTIL WS-NUM-VALID
+               DISPLAY "INGRESE NUMERO B : "
+               ACCEPT NUM2
+               IF NUM2 IS NUMERIC
+                   SET WS-NUM-VALID TO TRUE
+               ELSE
+                   DISPLAY "ENTRADA INVALIDA - DEBE SER NUMERICO"
+               END-IF
+           END-PERFORM.
 
-           DISPLAY "INGRESE NUMERO A : ".
-           ACCEPT NUM2.
+           SET WS-NUM-VALID TO FALSE.
+           PERFORM UNTIL WS-NUM-VALID
+               DISPLAY "INGRESE NUMERO C : "
+               ACCEPT NUM3
+               IF NUM3 IS NUMERIC
+                   SET WS-NUM-VALID TO TRUE
+               ELSE
+                   DISPLAY "ENTRADA INVALIDA - DEBE SER NUMERICO"
+               END-IF
+           END-PERFORM.
 
-           DISPLAY "INGRESE NUMERO A : ".
-           ACCEPT NUM3.
+           COMPUTE WS-CODE = NUM1 * 100 + NUM2 * 10 + NUM3.
 
            DISPLAY "SIGUIENTE... "
-           ACCEPT RES
+           ACCEPT RES.
 
            DISPLAY VARIABLE-COMPUESTA.
+           DISPLAY "CODIGO GENERADO : " WS-CODE.
+
+           MOVE WS-CODE TO CR-CODE.
+           MOVE RES TO CR-DESCRIPTION.
+           OPEN EXTEND CODE-FILE.
+           IF WS-CODE-STATUS = "35"
+               OPEN OUTPUT CODE-FILE
+           END-IF.
+           WRITE CODE-RECORD.
+           CLOSE CODE-FILE.
 
             STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
