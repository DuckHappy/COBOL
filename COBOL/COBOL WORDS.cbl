@@ -9,9 +9,8 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  NUM_A PIC 9(2).
-       01  NUM_B PIC 9(2).
-       01  RESULT PIC 9(3).
+       COPY ARITHFLD.
+       01  RESULT PIC S9(6)V99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "INGRESE NUMERO A : ".
