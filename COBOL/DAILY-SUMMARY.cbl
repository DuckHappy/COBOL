@@ -0,0 +1,221 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "CONDEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+           SELECT PRICE-REPORT-FILE ASSIGN TO WS-PRICE-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRC-STATUS.
+           SELECT GDG-INDEX-FILE ASSIGN TO "EJGDGIDX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GDG-STATUS.
+           SELECT REVERSAL-FILE ASSIGN TO "REVERSAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REV-STATUS.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "DAILYSUM.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD PIC X(24).
+
+       FD  PRICE-REPORT-FILE.
+       01  PRICE-REPORT-LINE PIC X(80).
+
+       FD  GDG-INDEX-FILE.
+       01  GDG-INDEX-RECORD.
+           02 GDG-LAST-GEN PIC 9(4).
+
+       FD  REVERSAL-FILE.
+       01  REVERSAL-RECORD.
+           02 REV-REFERENCE PIC X(10).
+           02 REV-ORIGINAL-AMOUNT PIC S9(7)V999.
+           02 REV-AMOUNT PIC S9(7)V999.
+           02 REV-DATE PIC 9(8).
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXC-STATUS PIC XX.
+       01  WS-PRC-STATUS PIC XX.
+       01  WS-REV-STATUS PIC XX.
+       01  WS-GDG-STATUS PIC XX.
+       01  WS-GEN-NUM PIC 9(4) VALUE ZERO.
+       01  WS-PRICE-REPORT-FILENAME.
+           02 FILLER PIC X(8) VALUE "EJEMPLO.".
+           02 FILLER PIC X(1) VALUE "G".
+           02 WS-GEN-NUM-EDIT PIC 9(4).
+
+       01  WS-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y' FALSE 'N'.
+
+       01  WS-BREACH-COUNT     PIC 9(5) VALUE ZERO.
+       01  WS-BAJO-COUNT       PIC 9(5) VALUE ZERO.
+       01  WS-ACEPTABLE-COUNT  PIC 9(5) VALUE ZERO.
+       01  WS-ELEVADO-COUNT    PIC 9(5) VALUE ZERO.
+       01  WS-FUERA-COUNT      PIC 9(5) VALUE ZERO.
+       01  WS-REVERSAL-COUNT   PIC 9(5) VALUE ZERO.
+       01  WS-REVERSAL-TOTAL   PIC S9(9)V999 VALUE ZERO.
+
+       COPY RUNSTAMP.
+
+       01  WS-HDR-LINE.
+           02 FILLER PIC X(30) VALUE "DAILY OPERATIONS SUMMARY - ".
+           02 WH-YYYY PIC 9(4).
+           02 FILLER PIC X(1) VALUE "-".
+           02 WH-MM PIC 9(2).
+           02 FILLER PIC X(1) VALUE "-".
+           02 WH-DD PIC 9(2).
+
+       01  WS-DETAIL-LINE PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           PERFORM LOAD-GDG-INDEX.
+           PERFORM COUNT-EXCEPTIONS.
+           PERFORM COUNT-PRICE-TIERS.
+           PERFORM COUNT-REVERSALS.
+
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           PERFORM WRITE-SUMMARY-HEADER.
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "CONDITIONAL THRESHOLD BREACHES : "
+               WS-BREACH-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "EJEMPLO PRICE TIER - BAJO      : "
+               WS-BAJO-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "EJEMPLO PRICE TIER - ACEPTABLE : "
+               WS-ACEPTABLE-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "EJEMPLO PRICE TIER - ELEVADO   : "
+               WS-ELEVADO-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "EJEMPLO PRICE TIER - FUERA RANGO : "
+               WS-FUERA-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "POS-TO-NEG REVERSALS - COUNT : "
+               WS-REVERSAL-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "POS-TO-NEG REVERSALS - TOTAL : "
+               WS-REVERSAL-TOTAL DELIMITED BY SIZE
+               INTO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           CLOSE SUMMARY-REPORT-FILE.
+
+           DISPLAY "DAILY SUMMARY WRITTEN TO DAILYSUM.RPT".
+
+            STOP RUN.
+
+       WRITE-SUMMARY-HEADER.
+           MOVE WS-RUN-YYYY TO WH-YYYY.
+           MOVE WS-RUN-MM TO WH-MM.
+           MOVE WS-RUN-DD TO WH-DD.
+           WRITE SUMMARY-REPORT-LINE FROM WS-HDR-LINE.
+
+       LOAD-GDG-INDEX.
+           OPEN INPUT GDG-INDEX-FILE.
+           IF WS-GDG-STATUS = "00"
+               READ GDG-INDEX-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE GDG-LAST-GEN TO WS-GEN-NUM
+               END-READ
+               CLOSE GDG-INDEX-FILE
+           END-IF.
+           MOVE WS-GEN-NUM TO WS-GEN-NUM-EDIT.
+
+       COUNT-EXCEPTIONS.
+           OPEN INPUT EXCEPTION-FILE.
+           IF WS-EXC-STATUS = "00"
+               SET WS-EOF TO FALSE
+               PERFORM UNTIL WS-EOF
+                   READ EXCEPTION-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-BREACH-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE EXCEPTION-FILE
+           END-IF.
+
+       COUNT-PRICE-TIERS.
+           OPEN INPUT PRICE-REPORT-FILE.
+           IF WS-PRC-STATUS = "00"
+               SET WS-EOF TO FALSE
+               PERFORM UNTIL WS-EOF
+                   READ PRICE-REPORT-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           INSPECT PRICE-REPORT-LINE TALLYING
+                               WS-BAJO-COUNT FOR ALL
+                                   "SU PRECIO ES BAJO"
+                           INSPECT PRICE-REPORT-LINE TALLYING
+                               WS-ACEPTABLE-COUNT FOR ALL
+                                   "SU PRECIO ES ACEPTABLE"
+                           INSPECT PRICE-REPORT-LINE TALLYING
+                               WS-ELEVADO-COUNT FOR ALL
+                                   "SU PRECIO SOBREPASO"
+                           INSPECT PRICE-REPORT-LINE TALLYING
+                               WS-FUERA-COUNT FOR ALL
+                                   "FUERA DE RANGO"
+                   END-READ
+               END-PERFORM
+               CLOSE PRICE-REPORT-FILE
+           END-IF.
+
+       COUNT-REVERSALS.
+           OPEN INPUT REVERSAL-FILE.
+           IF WS-REV-STATUS = "00"
+               SET WS-EOF TO FALSE
+               PERFORM UNTIL WS-EOF
+                   READ REVERSAL-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-REVERSAL-COUNT
+                           ADD REV-AMOUNT TO WS-REVERSAL-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE REVERSAL-FILE
+           END-IF.
+
+       END PROGRAM DAILY-SUMMARY.
