@@ -6,25 +6,169 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-FILE ASSIGN TO "PRICES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "SURCHRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATE-CTL-FILE ASSIGN TO "SURCHCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-CTL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PRICE-FILE.
+       01  PRICE-RECORD.
+           02 PR-PRICE PIC 999.
+           02 PR-RATE-CODE PIC X(6).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(60).
+
+       FD  RATE-CTL-FILE.
+       01  RATE-CTL-RECORD.
+           02 CTL-RATE-CODE PIC X(6).
+           02 CTL-RATE-PERCENT PIC V999.
+
        WORKING-STORAGE SECTION.
        01  MENSAJE.
-           02 FILLER PIC X(30) VALUE "SU PORCENTAJE MAS 8 ES ....".
-           02 N PIC 999.
+           02 FILLER PIC X(30) VALUE "SU PORCENTAJE MAS RECARGO ES ".
+           02 N PIC 9(4).
+
+       01  WS-SURCHARGE PIC 9(4)V999.
+       01  WS-SUBTOTAL PIC 9(4)V999.
+       01  WS-GRAND-TOTAL PIC 9(7)V999 VALUE ZERO.
+       01  WS-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+
+       01  WS-REPORT-DETAIL.
+           02 FILLER PIC X(7)  VALUE "PRECIO ".
+           02 RD-PRICE PIC ZZ9.
+           02 FILLER PIC X(11) VALUE " RECARGO : ".
+           02 RD-RATE-CODE PIC X(6).
+           02 FILLER PIC X(12) VALUE " SUBTOTAL : ".
+           02 RD-SUBTOTAL PIC ZZZ9.999.
+
+       01  WS-RATE-CODE PIC X(6).
+       01  WS-RATE-PERCENT PIC V999.
+       01  WS-RATE-FOUND PIC X VALUE 'N'.
+           88 WS-RATE-FOUND-YES VALUE 'Y'.
+       01  WS-SUB PIC 9(2).
+
+       01  WS-RATE-CTL-STATUS PIC XX.
+       01  WS-RATE-CTL-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-RATE-CTL-EOF VALUE 'Y'.
+       01  WS-RATE-COUNT PIC 9(2) VALUE ZERO.
+       01  WS-RATE-TABLE.
+           02 WS-RATE-ENTRY OCCURS 20 TIMES.
+               03 WS-RATE-CODE-TBL PIC X(6).
+               03 WS-RATE-PERCENT-TBL PIC V999.
+
+       01  WS-DEFAULT-RATE-DATA.
+           02 FILLER PIC X(6) VALUE "REC080".
+           02 FILLER PIC V999 VALUE .080.
+           02 FILLER PIC X(6) VALUE "REC120".
+           02 FILLER PIC V999 VALUE .120.
+           02 FILLER PIC X(6) VALUE "REC150".
+           02 FILLER PIC V999 VALUE .150.
+           02 FILLER PIC X(6) VALUE "REC200".
+           02 FILLER PIC V999 VALUE .200.
 
+       01  WS-DEFAULT-RATE-TABLE REDEFINES WS-DEFAULT-RATE-DATA.
+           02 WS-DEFAULT-RATE-ENTRY OCCURS 4 TIMES.
+               03 WS-DEFAULT-RATE-CODE PIC X(6).
+               03 WS-DEFAULT-RATE-PCT PIC V999.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "INGRESE SU NUMERO PARA AGREGARLE 8% : "
-            ACCEPT N.
+           PERFORM LOAD-RATE-CONFIG.
 
-           COMPUTE N = N + (N * (8/100)).
+           OPEN INPUT PRICE-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           PERFORM UNTIL WS-EOF
+               READ PRICE-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-PRICE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "GRAND TOTAL SURCHARGED : " DELIMITED BY SIZE
+               WS-GRAND-TOTAL DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           CLOSE PRICE-FILE.
+           CLOSE REPORT-FILE.
+
+            STOP RUN.
+
+       PROCESS-PRICE.
+           MOVE PR-PRICE TO N.
+           MOVE PR-RATE-CODE TO WS-RATE-CODE.
+
+           PERFORM LOOKUP-RATE.
+
+           COMPUTE WS-SURCHARGE ROUNDED = N * WS-RATE-PERCENT.
+           COMPUTE WS-SUBTOTAL ROUNDED = N + WS-SURCHARGE.
+           COMPUTE N ROUNDED = N + WS-SURCHARGE.
+           ADD WS-SUBTOTAL TO WS-GRAND-TOTAL.
 
            DISPLAY MENSAJE.
 
+           MOVE PR-PRICE TO RD-PRICE.
+           MOVE PR-RATE-CODE TO RD-RATE-CODE.
+           MOVE WS-SUBTOTAL TO RD-SUBTOTAL.
+           WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
 
+       LOOKUP-RATE.
+           MOVE 'N' TO WS-RATE-FOUND.
+           MOVE 0.080 TO WS-RATE-PERCENT.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-RATE-COUNT OR WS-RATE-FOUND-YES
+               IF WS-RATE-CODE-TBL(WS-SUB) = WS-RATE-CODE
+                   MOVE WS-RATE-PERCENT-TBL(WS-SUB) TO WS-RATE-PERCENT
+                   MOVE 'Y' TO WS-RATE-FOUND
+               END-IF
+           END-PERFORM.
 
+       LOAD-RATE-CONFIG.
+           OPEN INPUT RATE-CTL-FILE.
+           IF WS-RATE-CTL-STATUS = "00"
+               PERFORM UNTIL WS-RATE-CTL-EOF
+                   READ RATE-CTL-FILE
+                       AT END
+                           SET WS-RATE-CTL-EOF TO TRUE
+                       NOT AT END
+                           IF WS-RATE-COUNT >= 20
+                               DISPLAY "SURCHCTL.DAT HAS MORE THAN 20 "
+                                   "RATE CODES - EXTRA LINES IGNORED"
+                           ELSE
+                               ADD 1 TO WS-RATE-COUNT
+                               MOVE CTL-RATE-CODE TO
+                                   WS-RATE-CODE-TBL(WS-RATE-COUNT)
+                               MOVE CTL-RATE-PERCENT TO
+                                   WS-RATE-PERCENT-TBL(WS-RATE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATE-CTL-FILE
+           END-IF.
+
+           IF WS-RATE-COUNT = ZERO
+               MOVE 4 TO WS-RATE-COUNT
+               PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 4
+                   MOVE WS-DEFAULT-RATE-CODE(WS-SUB)
+                       TO WS-RATE-CODE-TBL(WS-SUB)
+                   MOVE WS-DEFAULT-RATE-PCT(WS-SUB)
+                       TO WS-RATE-PERCENT-TBL(WS-SUB)
+               END-PERFORM
+           END-IF.
 
-            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
