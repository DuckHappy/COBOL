@@ -6,36 +6,205 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABLA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE-CTL-FILE ASSIGN TO "TABLACTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "TABLA.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "TABLACKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+           SELECT PRINT-QUEUE-FILE ASSIGN TO "PRINTQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PQ-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TABLE-CTL-FILE.
+       01  TABLE-CTL-RECORD.
+           02 CTL-START-VECES PIC 9(2).
+           02 CTL-ROW-COUNT PIC 9(2).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(60).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           02 CKP-LAST-TABLE PIC 9(2).
+           02 CKP-LINE-COUNT PIC 9(6).
+
+       FD  PRINT-QUEUE-FILE.
+       01  PRINT-QUEUE-RECORD.
+           02 PQ-REPORT-NAME PIC X(12) VALUE "TABLA.RPT".
+           02 PQ-RUN-DATE    PIC 9(8).
+           02 PQ-RUN-TIME    PIC 9(8).
+           02 PQ-LINE-COUNT  PIC 9(6).
+           02 PQ-STATUS      PIC X(8) VALUE "QUEUED".
+
        WORKING-STORAGE SECTION.
-       01  NUM PIC 9(1) VALUE 0.
-       01  NUM2 PIC 9(1) VALUE 0.
+       01  NUM PIC 9(2) VALUE 0.
        01  VECES PIC 9(2) VALUE 10.
-       01  RE PIC 9(2).
+       01  RE PIC 9(4).
+
+       01  WS-CTL-STATUS PIC XX.
+       01  WS-START-VECES PIC 9(2) VALUE 10.
+       01  WS-ROW-COUNT PIC 9(2) VALUE 11.
+       01  WS-ROW-NUM PIC 9(2).
+
+       01  WS-CKP-STATUS PIC XX.
+       01  WS-LAST-TABLE PIC 9(2) VALUE ZERO.
+       01  WS-START-NUM PIC 9(2).
+       01  WS-REPORT-LINE-COUNT PIC 9(6) VALUE ZERO.
+       01  WS-PQ-STATUS PIC XX.
+
+       COPY RUNSTAMP.
+
+       01  WS-RUN-HEADER-LINE.
+           02 FILLER PIC X(19) VALUE "TABLA REPORT - RUN ".
+           02 RH-YYYY PIC 9(4).
+           02 FILLER PIC X(1) VALUE "-".
+           02 RH-MM PIC 9(2).
+           02 FILLER PIC X(1) VALUE "-".
+           02 RH-DD PIC 9(2).
+
+       01  WS-HEADER-LINE.
+           02 FILLER PIC X(11) VALUE "TABLA DEL ".
+           02 HD-NUM PIC Z9.
+           02 FILLER PIC X(1) VALUE SPACE.
+
+       01  WS-DETAIL-LINE.
+           02 DL-VECES PIC ZZ9.
+           02 FILLER PIC X(3) VALUE " X ".
+           02 DL-NUM PIC ZZ9.
+           02 FILLER PIC X(3) VALUE " = ".
+           02 DL-RE PIC ZZZ9.
+
+       01  WS-FOOTER-LINE.
+           02 FILLER PIC X(12) VALUE "FIN TABLA : ".
+           02 FT-NUM PIC Z9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM LOAD-TABLE-CONFIG.
+           PERFORM LOAD-CHECKPOINT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           IF WS-LAST-TABLE > ZERO
+               OPEN EXTEND REPORT-FILE
+               COMPUTE WS-START-NUM = WS-LAST-TABLE + 1
+               DISPLAY "RESUMING TABLA RUN AFTER TABLE "
+                   WS-LAST-TABLE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               PERFORM WRITE-RUN-HEADER
+               MOVE 1 TO WS-START-NUM
+           END-IF.
+
+           PERFORM VARYING NUM FROM WS-START-NUM BY 1 UNTIL NUM > 12
+               PERFORM PRINT-TABLE
+               PERFORM SAVE-CHECKPOINT
+           END-PERFORM.
 
-           PERFORM INGRESA.
-           PERFORM CALCULO_MULT 11 TIMES.
+           CLOSE REPORT-FILE.
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM SUBMIT-TO-PRINT-QUEUE.
            PERFORM FINISH.
 
-           INGRESA.
-            DISPLAY "INGRESAR NUMERO : ".
-            ACCEPT NUM.
+       PRINT-TABLE.
+           MOVE NUM TO HD-NUM.
+           WRITE REPORT-LINE FROM WS-HEADER-LINE.
+           ADD 1 TO WS-REPORT-LINE-COUNT.
+
+           MOVE WS-START-VECES TO VECES.
+           PERFORM VARYING WS-ROW-NUM FROM 1 BY 1
+                   UNTIL WS-ROW-NUM > WS-ROW-COUNT
+               PERFORM CALCULO_MULT
+               COMPUTE VECES = VECES - 1
+           END-PERFORM.
+
+           MOVE NUM TO FT-NUM.
+           WRITE REPORT-LINE FROM WS-FOOTER-LINE.
+           ADD 1 TO WS-REPORT-LINE-COUNT.
 
            CALCULO_MULT.
                COMPUTE RE = NUM * VECES.
                PERFORM MOSTRAR.
 
+           MOSTRAR.
+               MOVE VECES TO DL-VECES.
+               MOVE NUM TO DL-NUM.
+               MOVE RE TO DL-RE.
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+               ADD 1 TO WS-REPORT-LINE-COUNT.
 
+       WRITE-RUN-HEADER.
+           MOVE WS-RUN-YYYY TO RH-YYYY.
+           MOVE WS-RUN-MM TO RH-MM.
+           MOVE WS-RUN-DD TO RH-DD.
+           WRITE REPORT-LINE FROM WS-RUN-HEADER-LINE.
+           ADD 1 TO WS-REPORT-LINE-COUNT.
 
-           MOSTRAR.
-               DISPLAY VECES " X " NUM " = "RE.
-               COMPUTE VECES = VECES - 1.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKP-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-LAST-TABLE TO WS-LAST-TABLE
+                       MOVE CKP-LINE-COUNT TO WS-REPORT-LINE-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE NUM TO CKP-LAST-TABLE.
+           MOVE WS-REPORT-LINE-COUNT TO CKP-LINE-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE ZERO TO CKP-LAST-TABLE.
+           MOVE ZERO TO CKP-LINE-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       SUBMIT-TO-PRINT-QUEUE.
+           MOVE "TABLA.RPT" TO PQ-REPORT-NAME.
+           MOVE WS-RUN-DATE TO PQ-RUN-DATE.
+           MOVE WS-RUN-TIME TO PQ-RUN-TIME.
+           MOVE WS-REPORT-LINE-COUNT TO PQ-LINE-COUNT.
+           MOVE "QUEUED" TO PQ-STATUS.
+           OPEN EXTEND PRINT-QUEUE-FILE.
+           IF WS-PQ-STATUS = "35"
+               OPEN OUTPUT PRINT-QUEUE-FILE
+           END-IF.
+           WRITE PRINT-QUEUE-RECORD.
+           CLOSE PRINT-QUEUE-FILE.
+           DISPLAY "TABLA.RPT SUBMITTED TO PRINT QUEUE - "
+               WS-REPORT-LINE-COUNT " LINES".
+
+       LOAD-TABLE-CONFIG.
+           OPEN INPUT TABLE-CTL-FILE.
+           IF WS-CTL-STATUS = "00"
+               READ TABLE-CTL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-START-VECES TO WS-START-VECES
+                       MOVE CTL-ROW-COUNT TO WS-ROW-COUNT
+               END-READ
+               CLOSE TABLE-CTL-FILE
+           END-IF.
 
            FINISH.
             DISPLAY "TERMINANDO...".
-            STOP RUN.
+            GOBACK.
        END PROGRAM TABLA.
