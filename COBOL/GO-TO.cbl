@@ -6,28 +6,106 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GO-TO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSION-LOG-FILE ASSIGN TO "GOTOLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT MODE-CTL-FILE ASSIGN TO "GOTOMODE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MODE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SESSION-LOG-FILE.
+       01  SESSION-LOG-RECORD.
+           02 LOG-OPERATOR-ID PIC X(8).
+           02 LOG-DATE PIC 9(8).
+           02 LOG-TIME PIC 9(8).
+
+       FD  MODE-CTL-FILE.
+       01  MODE-CTL-RECORD.
+           02 CTL-UNATTENDED-FLAG PIC X.
+
        WORKING-STORAGE SECTION.
        01  SINO PIC X.
+       01  WS-OPERATOR-ID PIC X(8).
+       01  WS-INVALID-COUNT PIC 9(1) VALUE ZERO.
+       01  WS-MODE-STATUS PIC XX.
+       01  WS-LOG-STATUS PIC XX.
+       01  WS-UNATTENDED-FLAG PIC X VALUE 'N'.
+           88 WS-UNATTENDED VALUE 'Y'.
+
+       COPY MSGFMT.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM LOAD-UNATTENDED-MODE.
+
+           IF WS-UNATTENDED
+               MOVE "BATCH" TO WS-OPERATOR-ID
+               PERFORM FINISH
+           END-IF.
+
+           DISPLAY "INGRESE ID DE OPERADOR : ".
+           ACCEPT WS-OPERATOR-ID.
+
            INICIO.
                DISPLAY "DESEA CERRAR PROGRAMA? Y/N : ".
                ACCEPT SINO.
 
            IF SINO = 'N' OR SINO = 'n'
+               MOVE ZERO TO WS-INVALID-COUNT
                GO TO INICIO.
            IF SINO = 'Y' OR SINO = 'y'
                PERFORM FINISH
            ELSE
+               ADD 1 TO WS-INVALID-COUNT
+               IF WS-INVALID-COUNT >= 5
+                   MOVE "E" TO MSG-SEVERITY
+                   MOVE "GO-TO" TO MSG-PROGRAM-ID
+                   MOVE "TOO MANY INVALID RESPONSES - ABORTING"
+                       TO MSG-TEXT
+                   DISPLAY WS-STD-MESSAGE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
                GO TO INICIO.
 
 
            FINISH.
-               DISPLAY "CERRANDO PROGRAMA...".
+               MOVE "I" TO MSG-SEVERITY
+               MOVE "GO-TO" TO MSG-PROGRAM-ID
+               MOVE "CERRANDO PROGRAMA..." TO MSG-TEXT
+               DISPLAY WS-STD-MESSAGE
+               PERFORM LOG-SESSION-CLOSE.
                STOP RUN.
 
+       LOAD-UNATTENDED-MODE.
+           OPEN INPUT MODE-CTL-FILE.
+           IF WS-MODE-STATUS = "00"
+               READ MODE-CTL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CTL-UNATTENDED-FLAG = 'Y'
+                           SET WS-UNATTENDED TO TRUE
+                       END-IF
+               END-READ
+               CLOSE MODE-CTL-FILE
+           END-IF.
+
+       LOG-SESSION-CLOSE.
+           MOVE WS-OPERATOR-ID TO LOG-OPERATOR-ID.
+           ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT LOG-TIME FROM TIME.
+           OPEN EXTEND SESSION-LOG-FILE.
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT SESSION-LOG-FILE
+           END-IF.
+           WRITE SESSION-LOG-RECORD.
+           CLOSE SESSION-LOG-FILE.
 
        END PROGRAM GO-TO.
