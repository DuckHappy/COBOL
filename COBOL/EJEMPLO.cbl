@@ -6,30 +6,227 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJEMPLO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-FILE ASSIGN TO "EJPRICES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TIER-CONFIG-FILE ASSIGN TO "EJTIERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GDG-INDEX-FILE ASSIGN TO "EJGDGIDX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GDG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PRICE-FILE.
+       01  PRICE-RECORD.
+           02 PF-PRECIO PIC 9(5).
+
+       FD  TIER-CONFIG-FILE.
+       01  TIER-CONFIG-RECORD.
+           02 CFG-BAJO-MAX PIC 9(5).
+           02 CFG-ACEPTABLE-MAX PIC 9(5).
+           02 CFG-ELEVADO-MAX PIC 9(5).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(80).
+
+       FD  GDG-INDEX-FILE.
+       01  GDG-INDEX-RECORD.
+           02 GDG-LAST-GEN PIC 9(4).
+
        WORKING-STORAGE SECTION.
-       01  PRECIO PIC 99.
-           88 ELEVADO VALUE 50 THRU 99.
-           88 BAJO VALUE 1 THRU 25.
-           88 ACEPTABLE VALUE 25 THRU 50.
+       01  WS-GDG-STATUS PIC XX.
+       01  WS-GEN-NUM PIC 9(4) VALUE ZERO.
+       01  WS-REPORT-FILENAME.
+           02 FILLER PIC X(8) VALUE "EJEMPLO.".
+           02 FILLER PIC X(1) VALUE "G".
+           02 WS-GEN-NUM-EDIT PIC 9(4).
+
+       01  WS-CFG-STATUS PIC XX.
+       01  WS-BAJO-MAX PIC 9(5) VALUE 25.
+       01  WS-ACEPTABLE-MAX PIC 9(5) VALUE 50.
+       01  WS-ELEVADO-MAX PIC 9(5) VALUE 99000.
+
+       01  PRECIO PIC 9(5).
+
+       01  WS-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+
+       COPY RUNSTAMP.
+
+       01  WS-PAGE-NUM PIC 9(3) VALUE 1.
+       01  WS-LINE-COUNT PIC 9(3) VALUE 99.
+       01  WS-LINES-PER-PAGE PIC 9(3) VALUE 20.
+
+       01  WS-SUMMARY.
+           02 WS-ELEVADO-COUNT PIC 9(5) VALUE ZERO.
+           02 WS-ELEVADO-TOTAL PIC 9(7) VALUE ZERO.
+           02 WS-BAJO-COUNT PIC 9(5) VALUE ZERO.
+           02 WS-BAJO-TOTAL PIC 9(7) VALUE ZERO.
+           02 WS-ACEPTABLE-COUNT PIC 9(5) VALUE ZERO.
+           02 WS-ACEPTABLE-TOTAL PIC 9(7) VALUE ZERO.
+           02 WS-FUERA-RANGO-COUNT PIC 9(5) VALUE ZERO.
+           02 WS-FUERA-RANGO-TOTAL PIC 9(7) VALUE ZERO.
+           02 WS-GRAND-TOTAL PIC 9(7) VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           02 FILLER PIC X(10) VALUE "PRECIO : ".
+           02 WD-PRECIO PIC ZZZZ9.
+           02 FILLER PIC X(4) VALUE " -> ".
+           02 WD-MENSAJE PIC X(30).
+
+       COPY MSGFMT.
+
+       01  WS-HDR-1.
+           02 FILLER PIC X(30) VALUE "EJEMPLO - PRICE TIER REPORT".
+           02 FILLER PIC X(10) VALUE "RUN DATE:".
+           02 WH-YYYY PIC 9(4).
+           02 FILLER PIC X(1) VALUE "-".
+           02 WH-MM PIC 9(2).
+           02 FILLER PIC X(1) VALUE "-".
+           02 WH-DD PIC 9(2).
+           02 FILLER PIC X(7) VALUE " PAGE: ".
+           02 WH-PAGE PIC ZZ9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "INGRESAR PRECIO"
-            ACCEPT PRECIO.
+           PERFORM LOAD-TIER-CONFIG.
+           PERFORM LOAD-GDG-INDEX.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           OPEN INPUT PRICE-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           PERFORM UNTIL WS-EOF
+               READ PRICE-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM CLASSIFY-PRICE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "===== PRICE TIER SUMMARY =====" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "ELEVADO   COUNT " WS-ELEVADO-COUNT
+               " TOTAL " WS-ELEVADO-TOTAL DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "ACEPTABLE COUNT " WS-ACEPTABLE-COUNT
+               " TOTAL " WS-ACEPTABLE-TOTAL DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "BAJO      COUNT " WS-BAJO-COUNT
+               " TOTAL " WS-BAJO-TOTAL DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "FUERA DE RANGO COUNT " WS-FUERA-RANGO-COUNT
+               " TOTAL " WS-FUERA-RANGO-TOTAL DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "GRAND TOTAL : " WS-GRAND-TOTAL DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           CLOSE PRICE-FILE.
+           CLOSE REPORT-FILE.
+           PERFORM SAVE-GDG-INDEX.
+           DISPLAY "WROTE GENERATION " WS-REPORT-FILENAME.
+
+            GOBACK.
+
+       CLASSIFY-PRICE.
+           MOVE PF-PRECIO TO PRECIO.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER
+           END-IF.
 
-           IF ELEVADO
-               DISPLAY "SU PRECIO SOBREPASO ".
+           EVALUATE TRUE
+               WHEN PRECIO = 0 OR PRECIO > WS-ELEVADO-MAX
+                   MOVE "FUERA DE RANGO" TO WD-MENSAJE
+                   ADD 1 TO WS-FUERA-RANGO-COUNT
+                   ADD PRECIO TO WS-FUERA-RANGO-TOTAL
+                   MOVE "W" TO MSG-SEVERITY
+                   MOVE "EJEMPLO" TO MSG-PROGRAM-ID
+                   MOVE "PRICE OUT OF CONFIGURED RANGE" TO MSG-TEXT
+                   DISPLAY WS-STD-MESSAGE
+               WHEN PRECIO <= WS-BAJO-MAX
+                   MOVE "SU PRECIO ES BAJO" TO WD-MENSAJE
+                   ADD 1 TO WS-BAJO-COUNT
+                   ADD PRECIO TO WS-BAJO-TOTAL
+                   ADD PRECIO TO WS-GRAND-TOTAL
+               WHEN PRECIO <= WS-ACEPTABLE-MAX
+                   MOVE "SU PRECIO ES ACEPTABLE" TO WD-MENSAJE
+                   ADD 1 TO WS-ACEPTABLE-COUNT
+                   ADD PRECIO TO WS-ACEPTABLE-TOTAL
+                   ADD PRECIO TO WS-GRAND-TOTAL
+               WHEN OTHER
+                   MOVE "SU PRECIO SOBREPASO" TO WD-MENSAJE
+                   ADD 1 TO WS-ELEVADO-COUNT
+                   ADD PRECIO TO WS-ELEVADO-TOTAL
+                   ADD PRECIO TO WS-GRAND-TOTAL
+           END-EVALUATE.
 
-           IF BAJO
-                DISPLAY "SU PRECIO ES BAJO ".
+           MOVE PRECIO TO WD-PRECIO.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
 
-           IF ACEPTABLE
-                DISPLAY "SU PRECIO ES ACEPTABLE".
+       WRITE-PAGE-HEADER.
+           MOVE WS-RUN-YYYY TO WH-YYYY.
+           MOVE WS-RUN-MM TO WH-MM.
+           MOVE WS-RUN-DD TO WH-DD.
+           MOVE WS-PAGE-NUM TO WH-PAGE.
+           WRITE REPORT-LINE FROM WS-HDR-1.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE ZERO TO WS-LINE-COUNT.
 
+       LOAD-GDG-INDEX.
+           OPEN INPUT GDG-INDEX-FILE.
+           IF WS-GDG-STATUS = "00"
+               READ GDG-INDEX-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE GDG-LAST-GEN TO WS-GEN-NUM
+               END-READ
+               CLOSE GDG-INDEX-FILE
+           END-IF.
+           ADD 1 TO WS-GEN-NUM.
+           MOVE WS-GEN-NUM TO WS-GEN-NUM-EDIT.
 
+       SAVE-GDG-INDEX.
+           MOVE WS-GEN-NUM TO GDG-LAST-GEN.
+           OPEN OUTPUT GDG-INDEX-FILE.
+           WRITE GDG-INDEX-RECORD.
+           CLOSE GDG-INDEX-FILE.
 
+       LOAD-TIER-CONFIG.
+           OPEN INPUT TIER-CONFIG-FILE.
+           IF WS-CFG-STATUS = "00"
+               READ TIER-CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-BAJO-MAX TO WS-BAJO-MAX
+                       MOVE CFG-ACEPTABLE-MAX TO WS-ACEPTABLE-MAX
+                       MOVE CFG-ELEVADO-MAX TO WS-ELEVADO-MAX
+               END-READ
+               CLOSE TIER-CONFIG-FILE
+           END-IF.
 
-            STOP RUN.
        END PROGRAM EJEMPLO.
