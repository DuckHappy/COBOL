@@ -6,12 +6,23 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SALTOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQUENCE-FILE ASSIGN TO "SALTOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SEQUENCE-FILE.
+       01  SEQUENCE-RECORD PIC 9(4).
+
        WORKING-STORAGE SECTION.
        01  NUM PIC 9(2).
        01  SAL PIC 9(2).
-       01  BAND PIC 9(1) VALUE 1.
+       01  BAND PIC 9(2) VALUE 1.
+       01  WS-COUNT PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -22,10 +33,20 @@
            DISPLAY "INGRESE VALOR QUE VA A SALTAR : "
            ACCEPT SAL.
 
-           PERFORM VARYING NUM FROM NUM BY SAL UNTIL BAND>4
-           DISPLAY NUM
-           COMPUTE BAND = BAND + 1
-           END-PERFORM
+           DISPLAY "INGRESE CANTIDAD DE VALORES A GENERAR : "
+           ACCEPT WS-COUNT.
+
+           OPEN OUTPUT SEQUENCE-FILE.
+
+           PERFORM VARYING NUM FROM NUM BY SAL
+                   UNTIL BAND > WS-COUNT
+               DISPLAY NUM
+               MOVE NUM TO SEQUENCE-RECORD
+               WRITE SEQUENCE-RECORD
+               COMPUTE BAND = BAND + 1
+           END-PERFORM.
+
+           CLOSE SEQUENCE-FILE.
 
             STOP RUN.
        END PROGRAM SALTOS.
