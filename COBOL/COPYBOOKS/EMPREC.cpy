@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: EMPREC
+      * Purpose:  EMPLOYEE-MASTER indexed record layout shared by the
+      *           maintenance program and the roster report.
+      ******************************************************************
+       01  EMPLOYEE-RECORD.
+           02 EMP-ID       PIC 9(6).
+           02 EMP-NOMBRE   PIC A(20).
+           02 EMP-APELLIDO PIC A(20).
+           02 EMP-EDAD     PIC 9(2).
