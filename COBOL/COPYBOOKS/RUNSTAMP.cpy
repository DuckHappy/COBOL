@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: RUNSTAMP
+      * Purpose:  Shared run-date/run-time fields so every reporting
+      *           program stamps its output the same way and a reader
+      *           can tell which run produced which file.
+      ******************************************************************
+       01  WS-RUN-DATE PIC 9(8).
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           02 WS-RUN-YYYY PIC 9(4).
+           02 WS-RUN-MM   PIC 9(2).
+           02 WS-RUN-DD   PIC 9(2).
+
+       01  WS-RUN-TIME PIC 9(8).
+       01  WS-RUN-TIME-R REDEFINES WS-RUN-TIME.
+           02 WS-RUN-HH   PIC 9(2).
+           02 WS-RUN-MIN  PIC 9(2).
+           02 WS-RUN-SEC  PIC 9(2).
+           02 WS-RUN-HTH  PIC 9(2).
