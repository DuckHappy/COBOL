@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: ESTRLIST
+      * Purpose:  Header/detail layout for the ESTRUCTURAS-ANIDADAS
+      *           list entries (LISTA 1: D1/D12, LISTA 2: D2/D21).
+      ******************************************************************
+       01  ESTR-RECORD.
+           02 ESTR-D1  PIC 99.
+           02 ESTR-D12 PIC 99.
+           02 ESTR-D2  PIC 99.
+           02 ESTR-D21 PIC 99.
