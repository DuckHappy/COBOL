@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: MSGFMT
+      * Purpose:  Standard message layout (severity, program ID, text)
+      *           shared by CONDITIONAL, EJEMPLO, GO-TO and other
+      *           utilities so operator-facing DISPLAY output follows
+      *           one consistent, greppable format.
+      ******************************************************************
+       01  WS-STD-MESSAGE.
+           02 MSG-SEVERITY PIC X(1).
+               88 MSG-INFO    VALUE 'I'.
+               88 MSG-WARNING VALUE 'W'.
+               88 MSG-ERROR   VALUE 'E'.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 MSG-PROGRAM-ID PIC X(8).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 MSG-TEXT PIC X(50).
