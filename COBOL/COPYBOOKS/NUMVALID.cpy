@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: NUMVALID
+      * Purpose:  Shared valid/invalid flag for the numeric-input
+      *           re-prompt loop used around ACCEPT statements, e.g.:
+      *               SET WS-NUM-VALID TO FALSE
+      *               PERFORM UNTIL WS-NUM-VALID
+      *                   DISPLAY "prompt"
+      *                   ACCEPT some-field
+      *                   IF some-field IS NUMERIC
+      *                       SET WS-NUM-VALID TO TRUE
+      *                   ELSE
+      *                       DISPLAY "ENTRADA INVALIDA - DEBE SER
+      *      -                    NUMERICO"
+      *                   END-IF
+      *               END-PERFORM
+      ******************************************************************
+       01  WS-NUM-VALID-FLAG PIC X VALUE 'N'.
+           88 WS-NUM-VALID VALUE 'Y' FALSE 'N'.
