@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: ARITHFLD
+      * Purpose:  Shared operand fields for the basic-arithmetic
+      *           utilities (OPERACIONES-BASICAS and its duplicate).
+      *           Change size/sign here once instead of in every copy.
+      ******************************************************************
+       01  NUM_A PIC S9(5)V99.
+       01  NUM_B PIC S9(5)V99.
