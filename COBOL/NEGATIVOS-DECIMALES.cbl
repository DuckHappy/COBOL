@@ -6,21 +6,93 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. POS-TO-NEG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADJUSTMENT-FILE ASSIGN TO "ADJUST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REVERSAL-FILE ASSIGN TO "REVERSAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECON.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ADJUSTMENT-FILE.
+       01  ADJUSTMENT-RECORD.
+           02 ADJ-REFERENCE PIC X(10).
+           02 ADJ-AMOUNT PIC S9(7)V999.
+
+       FD  REVERSAL-FILE.
+       01  REVERSAL-RECORD.
+           02 REV-REFERENCE PIC X(10).
+           02 REV-ORIGINAL-AMOUNT PIC S9(7)V999.
+           02 REV-AMOUNT PIC S9(7)V999.
+           02 REV-DATE PIC 9(8).
+
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-LINE PIC X(67).
+
        WORKING-STORAGE SECTION.
-       01  VAL PIC S99V999.
-       01  RE PIC S99V999.
+       01  WS-RECON-DETAIL.
+           02 FILLER PIC X(11) VALUE "REFERENCE: ".
+           02 RD-REFERENCE PIC X(10).
+           02 FILLER PIC X(11) VALUE " ORIGINAL: ".
+           02 RD-ORIGINAL PIC -9(7).999.
+           02 FILLER PIC X(11) VALUE " REVERSED: ".
+           02 RD-REVERSED PIC -9(7).999.
+       01  VAL PIC S9(7)V999.
+       01  RE PIC S9(7)V999.
+
+       01  WS-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01  WS-REVERSAL-DATE PIC 9(8).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT WS-REVERSAL-DATE FROM DATE YYYYMMDD.
 
-           DISPLAY "INGRESE EL NUMERO A CONVERTIR : "
-           ACCEPT VAL.
+           OPEN INPUT ADJUSTMENT-FILE.
+           OPEN OUTPUT REVERSAL-FILE.
+           OPEN OUTPUT RECON-REPORT-FILE.
 
-           COMPUTE VAL = VAL * - 1.
+           PERFORM UNTIL WS-EOF
+               READ ADJUSTMENT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-ADJUSTMENT
+               END-READ
+           END-PERFORM.
+
+           CLOSE ADJUSTMENT-FILE.
+           CLOSE REVERSAL-FILE.
+           CLOSE RECON-REPORT-FILE.
+
+            GOBACK.
+
+       PROCESS-ADJUSTMENT.
+           MOVE ADJ-AMOUNT TO VAL.
+
+           COMPUTE VAL = VAL * -1
+               ON SIZE ERROR
+                   DISPLAY "ERROR: OVERFLOW ON REVERSAL AMOUNT - "
+                       "RECORD SKIPPED"
+                   MOVE ZERO TO VAL
+           END-COMPUTE.
            MOVE VAL TO RE.
-           DISPLAY VAL.
+           DISPLAY "ORIGINAL: " ADJ-AMOUNT " REVERSED: " RE.
+
+           MOVE ADJ-REFERENCE TO REV-REFERENCE.
+           MOVE ADJ-AMOUNT TO REV-ORIGINAL-AMOUNT.
+           MOVE RE TO REV-AMOUNT.
+           MOVE WS-REVERSAL-DATE TO REV-DATE.
+           WRITE REVERSAL-RECORD.
+
+           MOVE ADJ-REFERENCE TO RD-REFERENCE.
+           MOVE ADJ-AMOUNT TO RD-ORIGINAL.
+           MOVE RE TO RD-REVERSED.
+           WRITE RECON-REPORT-LINE FROM WS-RECON-DETAIL.
 
-            STOP RUN.
        END PROGRAM POS-TO-NEG.
