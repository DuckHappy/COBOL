@@ -6,33 +6,249 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOMBRE-APELLIDO-EDAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "PTREJECT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RJ-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       COPY EMPREC.
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           02 RJ-FIELD    PIC X(10).
+           02 RJ-VALUE    PIC X(20).
+           02 RJ-REASON   PIC X(30).
+           02 RJ-DATE     PIC 9(8).
+
        WORKING-STORAGE SECTION.
        01  NOM PIC A(20).
        01  APE PIC A(20).
        01  ED  PIC 9(2).
 
+       01  WS-EMP-STATUS PIC XX.
+       01  WS-RJ-STATUS PIC XX.
+       01  WS-TRAN-TYPE PIC X.
+           88 WS-TRAN-ADD    VALUE 'A'.
+           88 WS-TRAN-CHANGE VALUE 'C'.
+           88 WS-TRAN-DELETE VALUE 'D'.
+       01  WS-EMP-ID PIC 9(6).
+
+       01  WS-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01  WS-FOUND-FLAG PIC X VALUE 'N'.
+           88 WS-FOUND VALUE 'Y' FALSE 'N'.
+       01  WS-VALID-FLAG PIC X VALUE 'N'.
+           88 WS-VALID VALUE 'Y' FALSE 'N'.
+       01  WS-MIN-AGE PIC 9(2) VALUE 18.
+       01  WS-MAX-AGE PIC 9(2) VALUE 75.
+
+       COPY NUMVALID.
+
+       01  WS-MASTER-COUNT PIC 9(4) VALUE ZERO.
+       01  WS-SUB PIC 9(4).
+       01  WS-MASTER-TABLE.
+           02 WS-MASTER-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-MASTER-IDX.
+               03 WS-TBL-EMP-ID       PIC 9(6).
+               03 WS-TBL-EMP-NOMBRE   PIC A(20).
+               03 WS-TBL-EMP-APELLIDO PIC A(20).
+               03 WS-TBL-EMP-EDAD     PIC 9(2).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM LOAD-MASTER-TABLE.
+
+           DISPLAY "TIPO DE TRANSACCION (A=ALTA C=CAMBIO D=BAJA): ".
+           ACCEPT WS-TRAN-TYPE.
 
-       PERFORM SOL-NOM THRU SOL-APE.
-       PERFORM SOL-ED.
-       DISPLAY "NOMBRE : "NOM " APELLIDO : "APE " EDAD : "ED.
+           PERFORM SOL-EMP-ID.
+
+           EVALUATE TRUE
+               WHEN WS-TRAN-ADD
+                   PERFORM SOL-NOM THRU SOL-APE
+                   PERFORM SOL-ED
+                   DISPLAY "NOMBRE : "NOM " APELLIDO : "APE
+                       " EDAD : "ED
+                   PERFORM ADD-MASTER-ENTRY
+               WHEN WS-TRAN-CHANGE
+                   PERFORM SOL-NOM THRU SOL-APE
+                   PERFORM SOL-ED
+                   PERFORM CHANGE-MASTER-ENTRY
+               WHEN WS-TRAN-DELETE
+                   PERFORM DELETE-MASTER-ENTRY
+           END-EVALUATE.
+
+           PERFORM SAVE-MASTER-TABLE.
 
            STOP RUN.
 
+       SOL-EMP-ID.
+           SET WS-NUM-VALID TO FALSE.
+           PERFORM UNTIL WS-NUM-VALID
+               DISPLAY "INGRESE ID DE EMPLEADO : "
+               ACCEPT WS-EMP-ID
+               IF WS-EMP-ID IS NUMERIC
+                   SET WS-NUM-VALID TO TRUE
+               ELSE
+                   DISPLAY "ENTRADA INVALIDA - DEBE SER NUMERICO"
+               END-IF
+           END-PERFORM.
+
        SOL-NOM.
-           DISPLAY "INGRESE SU NOMBRE : ".
-           ACCEPT NOM.
+           SET WS-VALID TO FALSE.
+           PERFORM UNTIL WS-VALID
+               DISPLAY "INGRESE SU NOMBRE : "
+               ACCEPT NOM
+               IF NOM IS ALPHABETIC
+                   SET WS-VALID TO TRUE
+               ELSE
+                   DISPLAY "NOMBRE INVALIDO - SOLO LETRAS"
+                   MOVE "NOM" TO RJ-FIELD
+                   MOVE NOM TO RJ-VALUE
+                   MOVE "NO ALFABETICO" TO RJ-REASON
+                   PERFORM WRITE-REJECT-ENTRY
+               END-IF
+           END-PERFORM.
 
        SOL-APE.
-           DISPLAY "INGRESE SU APELLIDO : ".
-           ACCEPT APE.
+           SET WS-VALID TO FALSE.
+           PERFORM UNTIL WS-VALID
+               DISPLAY "INGRESE SU APELLIDO : "
+               ACCEPT APE
+               IF APE IS ALPHABETIC
+                   SET WS-VALID TO TRUE
+               ELSE
+                   DISPLAY "APELLIDO INVALIDO - SOLO LETRAS"
+                   MOVE "APE" TO RJ-FIELD
+                   MOVE APE TO RJ-VALUE
+                   MOVE "NO ALFABETICO" TO RJ-REASON
+                   PERFORM WRITE-REJECT-ENTRY
+               END-IF
+           END-PERFORM.
 
        SOL-ED.
-           DISPLAY "INGRESE SU EDAD : ".
-           ACCEPT ED.
+           SET WS-VALID TO FALSE.
+           PERFORM UNTIL WS-VALID
+               DISPLAY "INGRESE SU EDAD : "
+               ACCEPT ED
+               IF ED >= WS-MIN-AGE AND ED <= WS-MAX-AGE
+                   SET WS-VALID TO TRUE
+               ELSE
+                   DISPLAY "EDAD FUERA DE RANGO"
+                   MOVE "ED" TO RJ-FIELD
+                   MOVE ED TO RJ-VALUE
+                   MOVE "FUERA DE RANGO" TO RJ-REASON
+                   PERFORM WRITE-REJECT-ENTRY
+               END-IF
+           END-PERFORM.
+
+       WRITE-REJECT-ENTRY.
+           ACCEPT RJ-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND REJECT-FILE.
+           IF WS-RJ-STATUS = "35"
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           WRITE REJECT-RECORD.
+           CLOSE REJECT-FILE.
+
+       LOAD-MASTER-TABLE.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WS-EMP-STATUS = "00"
+               PERFORM UNTIL WS-EOF
+                   READ EMPLOYEE-MASTER
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-MASTER-COUNT
+                           MOVE EMP-ID TO
+                               WS-TBL-EMP-ID(WS-MASTER-COUNT)
+                           MOVE EMP-NOMBRE TO
+                               WS-TBL-EMP-NOMBRE(WS-MASTER-COUNT)
+                           MOVE EMP-APELLIDO TO
+                               WS-TBL-EMP-APELLIDO(WS-MASTER-COUNT)
+                           MOVE EMP-EDAD TO
+                               WS-TBL-EMP-EDAD(WS-MASTER-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
+
+       FIND-MASTER-ENTRY.
+           SET WS-FOUND TO FALSE.
+           SET WS-MASTER-IDX TO 1.
+           SEARCH WS-MASTER-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-TBL-EMP-ID(WS-MASTER-IDX) = WS-EMP-ID
+                   SET WS-FOUND TO TRUE
+           END-SEARCH.
+
+       ADD-MASTER-ENTRY.
+           PERFORM FIND-MASTER-ENTRY.
+           IF WS-FOUND
+               DISPLAY "EMP-ID YA EXISTE - ALTA RECHAZADA"
+               MOVE "EMP-ID" TO RJ-FIELD
+               MOVE WS-EMP-ID TO RJ-VALUE
+               MOVE "DUPLICATE EMP-ID" TO RJ-REASON
+               PERFORM WRITE-REJECT-ENTRY
+           ELSE
+               IF WS-MASTER-COUNT >= 500
+                   DISPLAY "TABLA DE EMPLEADOS LLENA - ALTA RECHAZADA"
+                   MOVE "EMP-ID" TO RJ-FIELD
+                   MOVE WS-EMP-ID TO RJ-VALUE
+                   MOVE "TABLA LLENA" TO RJ-REASON
+                   PERFORM WRITE-REJECT-ENTRY
+               ELSE
+                   ADD 1 TO WS-MASTER-COUNT
+                   MOVE WS-EMP-ID TO WS-TBL-EMP-ID(WS-MASTER-COUNT)
+                   MOVE NOM TO WS-TBL-EMP-NOMBRE(WS-MASTER-COUNT)
+                   MOVE APE TO WS-TBL-EMP-APELLIDO(WS-MASTER-COUNT)
+                   MOVE ED TO WS-TBL-EMP-EDAD(WS-MASTER-COUNT)
+               END-IF
+           END-IF.
+
+       CHANGE-MASTER-ENTRY.
+           PERFORM FIND-MASTER-ENTRY.
+           IF WS-FOUND
+               MOVE NOM TO WS-TBL-EMP-NOMBRE(WS-MASTER-IDX)
+               MOVE APE TO WS-TBL-EMP-APELLIDO(WS-MASTER-IDX)
+               MOVE ED TO WS-TBL-EMP-EDAD(WS-MASTER-IDX)
+           ELSE
+               DISPLAY "EMPLEADO NO ENCONTRADO - CAMBIO RECHAZADO"
+           END-IF.
+
+       DELETE-MASTER-ENTRY.
+           PERFORM FIND-MASTER-ENTRY.
+           IF WS-FOUND
+               PERFORM VARYING WS-SUB FROM WS-MASTER-IDX BY 1
+                       UNTIL WS-SUB >= WS-MASTER-COUNT
+                   MOVE WS-MASTER-ENTRY(WS-SUB + 1)
+                       TO WS-MASTER-ENTRY(WS-SUB)
+               END-PERFORM
+               SUBTRACT 1 FROM WS-MASTER-COUNT
+           ELSE
+               DISPLAY "EMPLEADO NO ENCONTRADO - BAJA RECHAZADA"
+           END-IF.
 
+       SAVE-MASTER-TABLE.
+           OPEN OUTPUT EMPLOYEE-MASTER.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-MASTER-COUNT
+               MOVE WS-TBL-EMP-ID(WS-SUB) TO EMP-ID
+               MOVE WS-TBL-EMP-NOMBRE(WS-SUB) TO EMP-NOMBRE
+               MOVE WS-TBL-EMP-APELLIDO(WS-SUB) TO EMP-APELLIDO
+               MOVE WS-TBL-EMP-EDAD(WS-SUB) TO EMP-EDAD
+               WRITE EMPLOYEE-RECORD
+           END-PERFORM.
+           CLOSE EMPLOYEE-MASTER.
 
        END PROGRAM NOMBRE-APELLIDO-EDAD.
