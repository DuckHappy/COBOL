@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-DRIVER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPTION PIC 9(1).
+       01  WS-DONE-FLAG PIC X VALUE 'N'.
+           88 WS-DONE VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-DONE
+               PERFORM SHOW-MENU
+               ACCEPT WS-OPTION
+               EVALUATE WS-OPTION
+                   WHEN 1 CALL "CONDITIONAL"
+                   WHEN 2 CALL "EJEMPLO"
+                   WHEN 3 CALL "POS-TO-NEG"
+                   WHEN 4 CALL "TABLA"
+                   WHEN 5 CALL "BUCLE"
+                   WHEN 6 SET WS-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY "OPCION INVALIDA"
+               END-EVALUATE
+           END-PERFORM.
+
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY "======================================".
+           DISPLAY "MENU DE UTILIDADES".
+           DISPLAY "1. CONDITIONAL".
+           DISPLAY "2. EJEMPLO".
+           DISPLAY "3. POS-TO-NEG".
+           DISPLAY "4. TABLA".
+           DISPLAY "5. BUCLE".
+           DISPLAY "6. SALIR".
+           DISPLAY "SELECCIONE UNA OPCION : ".
+
+       END PROGRAM MENU-DRIVER.
