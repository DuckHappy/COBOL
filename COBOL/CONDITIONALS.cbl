@@ -6,16 +6,76 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDITIONAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CONDCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "CONDEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "CONDAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           02 CTL-THRESHOLD PIC 9(3).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           02 EXC-A PIC 9(2).
+           02 EXC-B PIC 9(2).
+           02 EXC-R PIC 9(3).
+           02 EXC-BAND PIC 9(1).
+           02 EXC-DATE PIC 9(8).
+           02 EXC-TIME PIC 9(8).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           02 AUD-A PIC 9(2).
+           02 AUD-B PIC 9(2).
+           02 AUD-R PIC 9(3).
+           02 AUD-BAND PIC 9(1).
+           02 AUD-DATE PIC 9(8).
+           02 AUD-TIME PIC 9(8).
+           02 AUD-OPERATOR-ID PIC X(8).
+
        WORKING-STORAGE SECTION.
        01  A PIC 9(2).
        01  B PIC 9(2).
        01  R PIC 9(3).
        01  BAND PIC 9(1).
+           88 BAND-LOW      VALUE 1.
+           88 BAND-NORMAL   VALUE 2.
+           88 BAND-HIGH     VALUE 3.
+           88 BAND-CRITICAL VALUE 4.
+       01  WS-THRESHOLD PIC 9(3) VALUE 50.
+       01  WS-CTL-STATUS PIC XX.
+       01  WS-EXC-STATUS PIC XX.
+       01  WS-AUD-STATUS PIC XX.
+       01  WS-BAND-LOW PIC 9(3).
+       01  WS-BAND-HIGH PIC 9(3).
+       01  WS-OPERATOR-ID PIC X(8).
+
+       COPY MSGFMT.
+       COPY RUNSTAMP.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM LOAD-THRESHOLD.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           DISPLAY "CONDITIONAL RUN - DATE: " WS-RUN-DATE
+               " TIME: " WS-RUN-TIME.
+
+           DISPLAY "INGRESE ID DE OPERADOR: ".
+           ACCEPT WS-OPERATOR-ID.
+
            DISPLAY "INGRESE A: ".
            ACCEPT A.
 
@@ -25,16 +85,94 @@
            ADD A TO B GIVING R.
            COMPUTE R=A+B.
 
-           IF R >50
-               DISPLAY "NUMBER GREATER THAN 50"
-               ADD BAND TO 1 GIVING BAND
-           ELSE
-               DISPLAY "NUMBER MINOR THAN 50"
+           COMPUTE WS-BAND-LOW = WS-THRESHOLD / 2.
+           COMPUTE WS-BAND-HIGH = WS-THRESHOLD * 2.
+
+           EVALUATE TRUE
+               WHEN R > WS-BAND-HIGH
+                   SET BAND-CRITICAL TO TRUE
+                   MOVE "E" TO MSG-SEVERITY
+                   MOVE "CONDITNL" TO MSG-PROGRAM-ID
+                   MOVE "NUMBER FAR ABOVE THRESHOLD" TO MSG-TEXT
+                   DISPLAY WS-STD-MESSAGE
+                   PERFORM WRITE-EXCEPTION
+                   IF RETURN-CODE < 16
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               WHEN R > WS-THRESHOLD
+                   SET BAND-HIGH TO TRUE
+                   MOVE "W" TO MSG-SEVERITY
+                   MOVE "CONDITNL" TO MSG-PROGRAM-ID
+                   MOVE "NUMBER GREATER THAN THRESHOLD" TO MSG-TEXT
+                   DISPLAY WS-STD-MESSAGE
+                   PERFORM WRITE-EXCEPTION
+                   IF RETURN-CODE < 8
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               WHEN R >= WS-BAND-LOW
+                   SET BAND-NORMAL TO TRUE
+                   DISPLAY "NUMBER MINOR THAN 50"
+               WHEN OTHER
+                   SET BAND-LOW TO TRUE
+                   DISPLAY "NUMBER WELL BELOW THRESHOLD"
+           END-EVALUATE.
+
+           IF BAND-LOW
+               DISPLAY "BANDERA 1 - LOW"
+           END-IF.
+           IF BAND-NORMAL
+               DISPLAY "BANDERA 2 - NORMAL"
+           END-IF.
+           IF BAND-HIGH
+               DISPLAY "BANDERA 3 - HIGH"
+           END-IF.
+           IF BAND-CRITICAL
+               DISPLAY "BANDERA 4 - CRITICAL"
+           END-IF.
+
+           PERFORM WRITE-AUDIT-ENTRY.
+
+            GOBACK.
+
+       LOAD-THRESHOLD.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-THRESHOLD TO WS-THRESHOLD
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       WRITE-EXCEPTION.
+           MOVE A TO EXC-A.
+           MOVE B TO EXC-B.
+           MOVE R TO EXC-R.
+           MOVE BAND TO EXC-BAND.
+           MOVE WS-RUN-DATE TO EXC-DATE.
+           MOVE WS-RUN-TIME TO EXC-TIME.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXC-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
            END-IF.
+           WRITE EXCEPTION-RECORD.
+           CLOSE EXCEPTION-FILE.
 
-           IF BAND=1
-               DISPLAY "BANDERA 1"
+       WRITE-AUDIT-ENTRY.
+           MOVE A TO AUD-A.
+           MOVE B TO AUD-B.
+           MOVE R TO AUD-R.
+           MOVE BAND TO AUD-BAND.
+           MOVE WS-RUN-DATE TO AUD-DATE.
+           MOVE WS-RUN-TIME TO AUD-TIME.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
            END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
 
-            STOP RUN.
        END PROGRAM CONDITIONAL.
