@@ -7,19 +7,66 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROCEDURE-DIVISION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANNER-CTL-FILE ASSIGN TO "BANNERCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  BANNER-CTL-FILE.
+       01  BANNER-CTL-RECORD.
+           02 CTL-OPERATOR-NAME PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01 SALUDO PIC A(2).
-       01 TITULO PIC A(40) VALUE 'MY FIRST TIME'.
-       01 NUMERO PIC 9(2) VALUE 81.
+       01  WS-CTL-STATUS PIC XX.
+       01  WS-OPERATOR-NAME PIC X(20) VALUE "OPERADOR".
+
+       COPY RUNSTAMP.
+
+       01  WS-BANNER-LINE.
+           02 FILLER PIC X(12) VALUE "BUENOS DIAS ".
+           02 BL-OPERATOR PIC X(20).
+           02 FILLER PIC X(2) VALUE " -".
+           02 BL-MM PIC 99.
+           02 FILLER PIC X(1) VALUE "/".
+           02 BL-DD PIC 99.
+           02 FILLER PIC X(1) VALUE "/".
+           02 BL-YYYY PIC 9(4).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 BL-HH PIC 99.
+           02 FILLER PIC X(1) VALUE ":".
+           02 BL-MIN PIC 99.
 
        PROCEDURE DIVISION.
-       DISPLAY 'Hello world'.
-       MOVE "HI" TO SALUDO.
-       DISPLAY "HELLO OR " SALUDO ",AGAIN HI".
-       DISPLAY "THIS IS " TITULO.
-       DISPLAY "THE NUMBER IS " NUMERO.
-       STOP RUN.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-BANNER-CONFIG.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           MOVE WS-OPERATOR-NAME TO BL-OPERATOR.
+           MOVE WS-RUN-MM TO BL-MM.
+           MOVE WS-RUN-DD TO BL-DD.
+           MOVE WS-RUN-YYYY TO BL-YYYY.
+           MOVE WS-RUN-HH TO BL-HH.
+           MOVE WS-RUN-MIN TO BL-MIN.
+
+           DISPLAY WS-BANNER-LINE.
+
+           STOP RUN.
+
+       LOAD-BANNER-CONFIG.
+           OPEN INPUT BANNER-CTL-FILE.
+           IF WS-CTL-STATUS = "00"
+               READ BANNER-CTL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-OPERATOR-NAME TO WS-OPERATOR-NAME
+               END-READ
+               CLOSE BANNER-CTL-FILE
+           END-IF.
 
        END PROGRAM PROCEDURE-DIVISION.
