@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-ROSTER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT ROSTER-REPORT-FILE ASSIGN TO "EMPROSTR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       COPY EMPREC.
+
+       FD  ROSTER-REPORT-FILE.
+       01  REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS PIC XX.
+       01  WS-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+
+       01  WS-MASTER-COUNT PIC 9(4) VALUE ZERO.
+       01  WS-SUB PIC 9(4).
+       01  WS-SUB2 PIC 9(4).
+       01  WS-SWAP-ENTRY.
+           02 WS-SWAP-EMP-ID       PIC 9(6).
+           02 WS-SWAP-EMP-NOMBRE   PIC A(20).
+           02 WS-SWAP-EMP-APELLIDO PIC A(20).
+           02 WS-SWAP-EMP-EDAD     PIC 9(2).
+
+       01  WS-ROSTER-TABLE.
+           02 WS-ROSTER-ENTRY OCCURS 500 TIMES.
+               03 WS-TBL-EMP-ID       PIC 9(6).
+               03 WS-TBL-EMP-NOMBRE   PIC A(20).
+               03 WS-TBL-EMP-APELLIDO PIC A(20).
+               03 WS-TBL-EMP-EDAD     PIC 9(2).
+
+       01  WS-RUN-DATE PIC 9(8).
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           02 WS-RUN-YYYY PIC 9(4).
+           02 WS-RUN-MM   PIC 9(2).
+           02 WS-RUN-DD   PIC 9(2).
+
+       01  WS-PAGE-NUM PIC 9(3) VALUE 1.
+       01  WS-LINE-COUNT PIC 9(3) VALUE 99.
+       01  WS-LINES-PER-PAGE PIC 9(3) VALUE 20.
+
+       01  WS-HDR-1.
+           02 FILLER PIC X(20) VALUE "ROSTER DE EMPLEADOS ".
+           02 FILLER PIC X(6) VALUE "FECHA:".
+           02 HD-MM PIC 99.
+           02 FILLER PIC X(1) VALUE "/".
+           02 HD-DD PIC 99.
+           02 FILLER PIC X(1) VALUE "/".
+           02 HD-YYYY PIC 9(4).
+           02 FILLER PIC X(8) VALUE " PAGINA:".
+           02 HD-PAGE PIC ZZ9.
+
+       01  WS-DETAIL-LINE.
+           02 FILLER PIC X(3) VALUE "ID:".
+           02 WD-EMP-ID PIC 9(6).
+           02 FILLER PIC X(3) VALUE " N:".
+           02 WD-NOMBRE PIC A(20).
+           02 FILLER PIC X(3) VALUE " A:".
+           02 WD-APELLIDO PIC A(20).
+           02 FILLER PIC X(5) VALUE " EDAD".
+           02 WD-EDAD PIC ZZ9.
+
+       01  WS-SUMMARY-LINE.
+           02 FILLER PIC X(30)
+               VALUE "TOTAL DE EMPLEADOS LISTADOS : ".
+           02 WS-COUNT-OUT PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           PERFORM LOAD-ROSTER-TABLE.
+           PERFORM SORT-BY-APELLIDO.
+
+           OPEN OUTPUT ROSTER-REPORT-FILE.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-MASTER-COUNT
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM WRITE-PAGE-HEADER
+               END-IF
+               MOVE WS-TBL-EMP-ID(WS-SUB) TO WD-EMP-ID
+               MOVE WS-TBL-EMP-NOMBRE(WS-SUB) TO WD-NOMBRE
+               MOVE WS-TBL-EMP-APELLIDO(WS-SUB) TO WD-APELLIDO
+               MOVE WS-TBL-EMP-EDAD(WS-SUB) TO WD-EDAD
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-PERFORM.
+
+           MOVE WS-MASTER-COUNT TO WS-COUNT-OUT.
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE ROSTER-REPORT-FILE.
+
+           STOP RUN.
+
+       LOAD-ROSTER-TABLE.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WS-EMP-STATUS = "00"
+               PERFORM UNTIL WS-EOF
+                   READ EMPLOYEE-MASTER
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-MASTER-COUNT
+                           MOVE EMP-ID TO
+                               WS-TBL-EMP-ID(WS-MASTER-COUNT)
+                           MOVE EMP-NOMBRE TO
+                               WS-TBL-EMP-NOMBRE(WS-MASTER-COUNT)
+                           MOVE EMP-APELLIDO TO
+                               WS-TBL-EMP-APELLIDO(WS-MASTER-COUNT)
+                           MOVE EMP-EDAD TO
+                               WS-TBL-EMP-EDAD(WS-MASTER-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
+
+       SORT-BY-APELLIDO.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB >= WS-MASTER-COUNT
+               PERFORM VARYING WS-SUB2 FROM 1 BY 1
+                       UNTIL WS-SUB2 > WS-MASTER-COUNT - WS-SUB
+                   IF WS-TBL-EMP-APELLIDO(WS-SUB2) >
+                           WS-TBL-EMP-APELLIDO(WS-SUB2 + 1)
+                       MOVE WS-ROSTER-ENTRY(WS-SUB2) TO WS-SWAP-ENTRY
+                       MOVE WS-ROSTER-ENTRY(WS-SUB2 + 1)
+                           TO WS-ROSTER-ENTRY(WS-SUB2)
+                       MOVE WS-SWAP-ENTRY
+                           TO WS-ROSTER-ENTRY(WS-SUB2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-PAGE-HEADER.
+           MOVE WS-RUN-MM TO HD-MM.
+           MOVE WS-RUN-DD TO HD-DD.
+           MOVE WS-RUN-YYYY TO HD-YYYY.
+           MOVE WS-PAGE-NUM TO HD-PAGE.
+           WRITE REPORT-LINE FROM WS-HDR-1.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       END PROGRAM EMP-ROSTER.
