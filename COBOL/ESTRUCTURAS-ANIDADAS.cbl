@@ -6,8 +6,19 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTR-FILE ASSIGN TO "ESTRLIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTR-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ESTR-FILE.
+       COPY ESTRLIST.
+
        WORKING-STORAGE SECTION.
        01  VARIABLE-COMPUESTA.
            02 FILLER PIC X(30) VALUE "LISTA 1 ...".
@@ -18,23 +29,46 @@
                03 D2 PIC 99.
                02 D21 PIC 99.
 
+       01  WS-MORE-ENTRIES PIC X VALUE 'Y'.
+           88 WS-NO-MORE-ENTRIES VALUE 'N'.
+       01  WS-ESTR-STATUS PIC XX.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "INGRESE DATOS PARA LA LISTA 1 : "
-            ACCEPT D1.
+           PERFORM UNTIL WS-NO-MORE-ENTRIES
+               DISPLAY "INGRESE DATOS PARA LA LISTA 1 : "
+               ACCEPT D1
+
+               IF D1 = 99
+                   SET WS-NO-MORE-ENTRIES TO TRUE
+               ELSE
+                   DISPLAY "INGRESE DATOS PARA LA LISTA 1 : "
+                   ACCEPT D12
 
-            DISPLAY "INGRESE DATOS PARA LA LISTA 1 : "
-            ACCEPT D12.
+                   DISPLAY "INGRESE DATOS PARA LA LISTA 2 : "
+                   ACCEPT D2
 
-            DISPLAY "INGRESE DATOS PARA LA LISTA 2 : "
-            ACCEPT D2.
+                   DISPLAY "INGRESE DATOS PARA LA LISTA 2 : "
+                   ACCEPT D21
 
-            DISPLAY "INGRESE DATOS PARA LA LISTA 2 : "
-            ACCEPT D21.
+                   DISPLAY VARIABLE-COMPUESTA
 
-            DISPLAY VARIABLE-COMPUESTA.
+                   PERFORM SAVE-ENTRY
+               END-IF
+           END-PERFORM.
 
             STOP RUN.
 
+       SAVE-ENTRY.
+           MOVE D1 TO ESTR-D1.
+           MOVE D12 TO ESTR-D12.
+           MOVE D2 TO ESTR-D2.
+           MOVE D21 TO ESTR-D21.
+           OPEN EXTEND ESTR-FILE.
+           IF WS-ESTR-STATUS = "35"
+               OPEN OUTPUT ESTR-FILE
+           END-IF.
+           WRITE ESTR-RECORD.
+           CLOSE ESTR-FILE.
 
        END PROGRAM YOUR-PROGRAM-NAME.
