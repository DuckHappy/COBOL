@@ -10,36 +10,35 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  DATA1 PIC 9(1).
-       01  RE PIC 9(2).
+       01  RE PIC 9(3).
        01  MULT PIC 9(2) VALUE 0.
+       01  WS-LIMITE PIC 9(2) VALUE 11.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            PERFORM NUMERO.
-           PERFORM CALCULO.
+           DISPLAY "INGRESE CANTIDAD DE FILAS A GENERAR : "
+           ACCEPT WS-LIMITE.
+           PERFORM CALCULO UNTIL MULT > WS-LIMITE.
+           PERFORM FINISH.
 
            NUMERO.
-               DISPLAY "INGRESE NUMERO A MULTIPLICAR :  ".
-               ACCEPT DATA1.
+               PERFORM UNTIL DATA1 > 0
+                   DISPLAY "INGRESE NUMERO A MULTIPLICAR :  "
+                   ACCEPT DATA1
+                   IF DATA1 = 0
+                       DISPLAY "EL NUMERO NO PUEDE SER CERO"
+                   END-IF
+               END-PERFORM.
 
            CALCULO.
                COMPUTE RE = MULT * DATA1.
                DISPLAY "RESULTADO: "RE.
                COMPUTE MULT = MULT + 1.
 
-      *    cabe agregar que hay un limite de llamadas a las rutinas, que es de 9.
-               IF MULT = 11
-                   PERFORM FINISH
-               END-IF.
-
-               IF MULT < 12
-                   PERFORM CALCULO
-               END-IF.
-
-
            FINISH.
                DISPLAY "FINALIZANDO PROGRAMA".
-               STOP RUN.
+               GOBACK.
 
        END PROGRAM BUCLE.
