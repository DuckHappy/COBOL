@@ -7,23 +7,81 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPERACIONES-BASICAS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "OPBASICA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-ERROR-FILE ASSIGN TO "OPBASERR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           02 TR-NUM-A PIC S9(5)V99.
+           02 TR-NUM-B PIC S9(5)V99.
+
+       FD  RECON-ERROR-FILE.
+       01  RECON-ERROR-RECORD.
+           02 ERR-NUM-A       PIC S9(5)V99.
+           02 ERR-NUM-B       PIC S9(5)V99.
+           02 ERR-RESULT-ADD  PIC S9(6)V99.
+           02 ERR-RESULT-SUB  PIC S9(6)V99.
+           02 ERR-REASON      PIC X(30).
+
        WORKING-STORAGE SECTION.
-       01  NUM_A PIC 9(2).
-       01  NUM_B PIC 9(2).
-       01  RESULT_ADD PIC 9(3).
-       01  RESULT_SUB PIC 9(3).
-       01  RESULT_MULT PIC 9(3).
-       01  RESULT_DIV PIC 9(3).
+       COPY ARITHFLD.
+       01  RESULT_ADD PIC S9(6)V99.
+       01  RESULT_SUB PIC S9(6)V99.
+       01  RESULT_MULT PIC S9(9)V99.
+       01  RESULT_DIV PIC S9(5)V9999.
+
+       01  WS-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01  WS-ERR-STATUS PIC XX.
+
+       01  WS-ERROR-MSG PIC X(40).
+
+       01  WS-CHECK-ADD PIC S9(6)V99.
+       01  WS-CHECK-SUB PIC S9(6)V99.
+
+       01  WS-TOTALS.
+           02 TOTAL-ADD  PIC S9(8)V99 VALUE ZERO.
+           02 TOTAL-SUB  PIC S9(8)V99 VALUE ZERO.
+           02 TOTAL-MULT PIC S9(11)V99 VALUE ZERO.
+           02 TOTAL-DIV  PIC S9(7)V9999 VALUE ZERO.
+           02 TOTAL-RECORD-COUNT PIC 9(7) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "INGRESE NUMERO A : ".
-           ACCEPT NUM_A.
+           OPEN INPUT TRANS-FILE.
+
+           PERFORM UNTIL WS-EOF
+               READ TRANS-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-PAIR
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
 
-           DISPLAY "INGRESE NUMERO B : ".
-           ACCEPT NUM_B.
+           DISPLAY "===== GRAND TOTALS FOR BATCH RUN =====".
+           DISPLAY "RECORDS PROCESSED : " TOTAL-RECORD-COUNT.
+           DISPLAY "GRAND TOTAL ADD    : " TOTAL-ADD.
+           DISPLAY "GRAND TOTAL SUB    : " TOTAL-SUB.
+           DISPLAY "GRAND TOTAL MULT   : " TOTAL-MULT.
+           DISPLAY "GRAND TOTAL DIV    : " TOTAL-DIV.
+           DISPLAY "RETURN CODE        : " RETURN-CODE.
+
+            STOP RUN.
+
+       PROCESS-PAIR.
+           MOVE TR-NUM-A TO NUM_A.
+           MOVE TR-NUM-B TO NUM_B.
 
            ADD NUM_A TO NUM_B GIVING RESULT_ADD.
            COMPUTE RESULT_ADD = NUM_A + NUM_B.
@@ -31,17 +89,86 @@
            SUBTRACT NUM_A FROM NUM_B GIVING RESULT_SUB.
            COMPUTE RESULT_SUB = NUM_A - NUM_B.
 
+           PERFORM CROSS-CHECK-RESULTS.
+
            MULTIPLY NUM_A BY NUM_B GIVING RESULT_MULT.
-           COMPUTE RESULT_MULT = NUM_A * NUM_B.
+           COMPUTE RESULT_MULT = NUM_A * NUM_B
+               ON SIZE ERROR
+                   MOVE "ERROR: OVERFLOW ON MULTIPLY"
+                       TO WS-ERROR-MSG
+                   DISPLAY WS-ERROR-MSG
+                   MOVE ZERO TO RESULT_MULT
+                   IF RETURN-CODE < 16
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+           END-COMPUTE.
 
-           DIVIDE NUM_A BY NUM_B GIVING RESULT_DIV.
-           COMPUTE RESULT_DIV = NUM_A / NUM_B.
+           IF NUM_B = 0
+               MOVE "ERROR: DIVISION BY ZERO - PAIR SKIPPED"
+                   TO WS-ERROR-MSG
+               DISPLAY WS-ERROR-MSG
+               MOVE ZERO TO RESULT_DIV
+               IF RETURN-CODE < 16
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           ELSE
+               DIVIDE NUM_A BY NUM_B GIVING RESULT_DIV
+                   ON SIZE ERROR
+                       MOVE "ERROR: OVERFLOW ON DIVIDE"
+                           TO WS-ERROR-MSG
+                       DISPLAY WS-ERROR-MSG
+                       MOVE ZERO TO RESULT_DIV
+                       IF RETURN-CODE < 16
+                           MOVE 16 TO RETURN-CODE
+                       END-IF
+               END-DIVIDE
+           END-IF.
 
            DISPLAY "RESULT ADD A Y B : "RESULT_ADD.
            DISPLAY "RESULT SUBTRACT A Y B : "RESULT_SUB.
            DISPLAY "RESULT MULTIPLY A Y B : "RESULT_MULT.
            DISPLAY "RESULT DIVIDE A Y B : "RESULT_DIV.
 
+           ADD RESULT_ADD TO TOTAL-ADD.
+           ADD RESULT_SUB TO TOTAL-SUB.
+           ADD RESULT_MULT TO TOTAL-MULT.
+           ADD RESULT_DIV TO TOTAL-DIV.
+           ADD 1 TO TOTAL-RECORD-COUNT.
+
+       CROSS-CHECK-RESULTS.
+           COMPUTE WS-CHECK-ADD = RESULT_ADD - NUM_A.
+           COMPUTE WS-CHECK-SUB = NUM_A - RESULT_SUB.
+
+           IF WS-CHECK-ADD NOT = NUM_B
+               MOVE NUM_A TO ERR-NUM-A
+               MOVE NUM_B TO ERR-NUM-B
+               MOVE RESULT_ADD TO ERR-RESULT-ADD
+               MOVE RESULT_SUB TO ERR-RESULT-SUB
+               MOVE "ADD DOES NOT RECONCILE WITH B" TO ERR-REASON
+               PERFORM WRITE-RECON-ERROR
+               IF RETURN-CODE < 16
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           IF WS-CHECK-SUB NOT = NUM_B
+               MOVE NUM_A TO ERR-NUM-A
+               MOVE NUM_B TO ERR-NUM-B
+               MOVE RESULT_ADD TO ERR-RESULT-ADD
+               MOVE RESULT_SUB TO ERR-RESULT-SUB
+               MOVE "SUBTRACT DOES NOT RECONCILE WITH B" TO ERR-REASON
+               PERFORM WRITE-RECON-ERROR
+               IF RETURN-CODE < 16
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       WRITE-RECON-ERROR.
+           OPEN EXTEND RECON-ERROR-FILE.
+           IF WS-ERR-STATUS = "35"
+               OPEN OUTPUT RECON-ERROR-FILE
+           END-IF.
+           WRITE RECON-ERROR-RECORD.
+           CLOSE RECON-ERROR-FILE.
 
-            STOP RUN.
        END PROGRAM OPERACIONES-BASICAS.
