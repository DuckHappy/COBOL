@@ -0,0 +1,44 @@
+//NIGHTLY  JOB (ACCTG),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH SUITE
+//* STEP010 - OPERACIONES-BASICAS (arithmetic batch)
+//* STEP020 - TABLA               (multiplication tables print run)
+//* STEP030 - EJEMPLO             (price-tier classification report)
+//*
+//* STEP020 and STEP030 are skipped if the prior step abended or
+//* returned a non-zero condition code (COND= checks below).
+//*--------------------------------------------------------------
+//* NOTE: this suite runs under the GnuCOBOL runtime, not z/OS.
+//* Every program's SELECT...ASSIGN clause opens a literal file
+//* name (e.g. "OPBASICA.DAT") in the run directory - files are
+//* NOT resolved through DD names. The DSN entries below record
+//* the intended production dataset names for documentation but
+//* do not themselves route any file at run time.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=OPERACIONES-BASICAS
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//OPBASICA DD DSN=PROD.BATCH.OPBASICA,DISP=SHR
+//*        (informational only - program opens "OPBASICA.DAT")
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=TABLA,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TABLACTL DD DSN=PROD.BATCH.TABLACTL,DISP=SHR
+//*        (informational only - program opens "TABLACTL.DAT")
+//TABLARPT DD DSN=PROD.BATCH.TABLA.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*        (informational only - program opens "TABLA.RPT")
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=EJEMPLO,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EJPRICES DD DSN=PROD.BATCH.EJPRICES,DISP=SHR
+//*        (informational only - program opens "EJPRICES.DAT")
+//EJTIERS  DD DSN=PROD.BATCH.EJTIERS,DISP=SHR
+//*        (informational only - program opens "EJTIERS.DAT")
+//EJEMPRPT DD DSN=PROD.BATCH.EJEMPLO.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*        (informational only - program opens the current GDG
+//*         generation file per EJGDGIDX.DAT, not this DSN)
+//SYSOUT   DD SYSOUT=*
